@@ -0,0 +1,7 @@
+      *> shared route-step record - position, heading and step
+      *> count for a single leg of a courier route.  included by
+      *> any program that walks or plots a route.
+           05 rs-x pic s999.
+           05 rs-y pic s999.
+           05 rs-direction pic 9.
+           05 rs-distance pic 9(4).
