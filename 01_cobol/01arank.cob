@@ -0,0 +1,197 @@
+       identification division.
+       program-id. 01arank.
+
+       environment division.
+       input-output section.
+       file-control.
+           select routes-in assign to "RANKIN"
+           organization is line sequential.
+
+           select sort-file assign to "SORTWK1".
+
+       data division.
+       file section.
+       fd routes-in
+           record is varying in size from 1 to 999
+               depending on rank-rec-len
+           data record is rank-line.
+           01 rank-line pic A(999).
+
+       sd sort-file.
+           01 sort-record.
+               05 sr-total-distance pic 9(4).
+               05 sr-route-id       pic X(08).
+               05 sr-description    pic X(30).
+
+       working-storage section.
+           01 rank-rec-len pic 9(4) value 0.
+           01 more-records pic 9 value 1.
+           01 more-sorted pic 9 value 1.
+           01 route-seq pic 9(4) value 0000.
+
+           01 route-id pic X(08).
+           01 description pic X(30).
+
+           01 idx pic 9(4) value 0001.
+           01 len pic 9(4).
+           01 lr pic A.
+           01 distance pic 9(4).
+           01 done pic 9 value 0.
+           01 route-error pic 9 value 0.
+
+           01 x pic S999 value +000.
+           01 y pic S999 value +000.
+           01 total-distance pic 9(4).
+           01 direction pic 9 value 1.
+
+       procedure division.
+       main.
+           sort sort-file on ascending key sr-total-distance
+               input procedure is build-sort-file
+               output procedure is print-ranking.
+
+           stop run.
+
+       build-sort-file.
+           open input routes-in.
+           read routes-in
+             at end move 0 to more-records
+           end-read.
+
+           perform until more-records = 0
+             add 1 to route-seq
+             perform compute-one-route
+
+             if route-error = 0
+               move total-distance to sr-total-distance
+               move route-id to sr-route-id
+               move description to sr-description
+               release sort-record
+             else
+               display "** ROUTE " route-seq
+                   " REJECTED - SEE ERROR ABOVE - OMITTED **"
+             end-if
+
+             read routes-in
+               at end move 0 to more-records
+             end-read
+           end-perform.
+
+           close routes-in.
+
+       print-ranking.
+           display "=== COURIER ROUTE RANKING (SHORTEST TO LONGEST) ===".
+
+           return sort-file
+             at end move 0 to more-sorted
+           end-return.
+
+           perform until more-sorted = 0
+             display sr-route-id " " sr-description " "
+                 "TOTAL-DISTANCE " sr-total-distance
+
+             return sort-file
+               at end move 0 to more-sorted
+             end-return
+           end-perform.
+
+       compute-one-route.
+           move 0 to route-error.
+           move 0 to done.
+           move +000 to x.
+           move +000 to y.
+           move 1 to direction.
+
+           if rank-rec-len < 38
+             display "** ROUTE " route-seq
+                 " ERROR - RECORD TOO SHORT FOR ROUTE-ID/DESCRIPTION **"
+             move 1 to route-error
+             go to compute-one-route-exit
+           end-if.
+
+           move rank-line(1:8) to route-id.
+           move rank-line(9:30) to description.
+           move 39 to idx.
+
+           perform until done = 1
+             perform read-rank-command thru read-rank-command-exit
+             if done = 0
+               perform apply-rank-command
+             end-if
+           end-perform.
+
+           if route-error = 0
+             move function abs(x) to x
+             move function abs(y) to y
+             add x to y giving total-distance
+           end-if.
+
+       compute-one-route-exit.
+           exit.
+
+       read-rank-command.
+           if idx > rank-rec-len
+             move 1 to done
+             go to read-rank-command-exit
+           end-if.
+
+           move rank-line(idx:1) to lr.
+
+           if lr <> "R" and lr <> "L"
+             display "** ROUTE " route-seq
+                 " ERROR - INVALID CHARACTER '" lr
+                 "' AT POSITION " idx " **"
+             move 1 to route-error
+             move 1 to done
+             go to read-rank-command-exit
+           end-if.
+
+           add 1 to idx.
+           move 0 to len.
+           perform until idx + len > rank-rec-len or
+                         rank-line(idx + len:1) = "," or
+                         rank-line(idx + len:1) = " "
+             add 1 to len
+           end-perform.
+
+           if len > 4
+             display "** ROUTE " route-seq
+                 " ERROR - DISTANCE TOO LONG AT POS " idx " **"
+             move 1 to route-error
+             move 1 to done
+             go to read-rank-command-exit
+           end-if.
+
+           move '    ' to distance.
+           move rank-line(idx:len) to distance.
+           add len to idx.
+           add 2 to idx.
+
+       read-rank-command-exit.
+           exit.
+
+       apply-rank-command.
+           if lr = "R" then
+             add 1 to direction
+           else
+             subtract 1 from direction
+           end-if.
+           if direction = 5 then
+             move 1 to direction
+           end-if.
+           if direction = 0 then
+             move 4 to direction
+           end-if.
+
+           if direction = 1 then
+             add distance to y
+           end-if.
+           if direction = 2 then
+             add distance to x
+           end-if.
+           if direction = 3 then
+             subtract distance from y
+           end-if.
+           if direction = 4 then
+             subtract distance from x
+           end-if.
