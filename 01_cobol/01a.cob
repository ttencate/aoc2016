@@ -4,61 +4,230 @@
        environment division.
        input-output section.
        file-control.
-           select inputfile assign to keyboard
+           select inputfile assign to "ROUTEIN"
            organization is line sequential.
 
+           select checkpoint-file assign to "CHKPTFL"
+           organization is line sequential
+           file status is ckpt-status.
+
        data division.
        file section.
        fd inputfile is external
-           record is varying in size
+           record is varying in size from 1 to 999
+               depending on input-rec-len
            data record is input-line.
            01 input-line pic A(999).
+
+       fd checkpoint-file.
+           01 checkpoint-record.
+               05 ckpt-route-seq pic 9(4).
+               05 ckpt-idx       pic 9(4).
+               05 ckpt-claimed   pic 9(5).
+               copy routestp.
+
        working-storage section.
-           01 idx pic 999 value 001.
-           01 len pic 9.
+           01 idx pic 9(4) value 0001.
+           01 len pic 9(4).
            01 lr pic A.
-           01 distance pic 999.
+           01 distance pic 9(4).
            01 done pic 9 value 0.
+           01 route-error pic 9 value 0.
+           01 more-records pic 9 value 1.
+           01 input-rec-len pic 9(4) value 0.
 
            01 x pic S999 value +000.
            01 y pic S999 value +000.
            01 total-distance pic 999.
            01 direction pic 9 value 1.
 
+           01 route-seq pic 9(4) value 0000.
+
+           01 claimed-distance pic 9(5) value 0.
+           01 claim-len pic 9(4).
+           01 distance-tolerance pic 9(3) value 002.
+           01 reconcile-diff pic 9(5).
+
+           01 first-repeat-found pic 9 value 0.
+           01 first-repeat-distance pic 999.
+           01 visited-count pic 9(5) value 0.
+           01 visited-found pic 9.
+           01 visited-x pic s999.
+           01 visited-y pic s999.
+           01 visited-table.
+               05 visited-entry occurs 2000 times
+                       indexed by visited-idx.
+                   10 visited-entry-x pic s999.
+                   10 visited-entry-y pic s999.
+
+           01 audit-mode pic X value space.
+           01 compass-letter pic X.
+
+           01 ckpt-status pic XX value "  ".
+           01 ckpt-counter pic 9(4) value 0000.
+           01 ckpt-interval pic 9(4) value 0025.
+
+           01 resume-route-seq pic 9(4) value 0000.
+           01 resume-idx pic 9(4) value 0000.
+           01 resume-x pic s999 value +000.
+           01 resume-y pic s999 value +000.
+           01 resume-direction pic 9 value 0.
+           01 resume-claimed pic 9(5) value 0.
+           01 resuming-this-route pic 9 value 0.
+
        procedure division.
        main.
+           accept audit-mode from environment "AUDIT-MODE".
+
+           if audit-mode = "Y"
+             move 0001 to ckpt-interval
+           else
+             move 0025 to ckpt-interval
+           end-if.
+
+           perform load-checkpoint.
+
            open input inputfile.
-           read inputfile.
+           read inputfile
+             at end move 0 to more-records
+           end-read.
+
+           perform until more-records = 0
+             add 1 to route-seq
+
+             if route-seq < resume-route-seq
+               continue
+             else
+               perform process-one-route
+             end-if
+
+             read inputfile
+               at end move 0 to more-records
+             end-read
+           end-perform.
+
            close inputfile.
 
+           perform clear-checkpoint.
+
+           stop run.
+
+       process-one-route.
+           move 0001 to idx.
+           move 0 to done.
+           move 0 to route-error.
+           move +000 to x.
+           move +000 to y.
+           move 1 to direction.
+           move 0 to first-repeat-found.
+           move 0 to first-repeat-distance.
+           move 0 to visited-count.
+           move 0 to claimed-distance.
+           move 0 to ckpt-counter.
+
+           if route-seq = resume-route-seq and resume-route-seq > 0
+             move 1 to resuming-this-route
+             move resume-idx to idx
+             move resume-x to x
+             move resume-y to y
+             move resume-direction to direction
+             move resume-claimed to claimed-distance
+           else
+             move 0 to resuming-this-route
+           end-if.
+
+           perform parse-claimed thru parse-claimed-exit.
+
            perform until done = 1
-             perform read-command
-             perform apply-command
-           end-perform
+             perform read-command thru read-command-exit
+             if done = 0
+               perform apply-command
+               perform maybe-write-checkpoint
+             end-if
+           end-perform.
 
-           move function abs(x) to x.
-           move function abs(y) to y.
-           add x to y giving total-distance. 
-           display total-distance.
+           if route-error = 1
+             display "** ROUTE " route-seq
+                 " REJECTED - SEE ERROR ABOVE **"
+           else
+             move function abs(x) to x
+             move function abs(y) to y
+             add x to y giving total-distance
+             display "ROUTE " route-seq " TOTAL-DISTANCE "
+                 total-distance " FIRST-REPEAT-DISTANCE "
+                 first-repeat-distance
+             perform reconcile-distance
+           end-if.
 
-           stop run.
+       parse-claimed.
+           if resuming-this-route = 1
+             go to parse-claimed-exit
+           end-if.
+
+           move 0 to claim-len.
+           perform until 1 + claim-len > input-rec-len or
+                         input-line(1 + claim-len:1) = ","
+             add 1 to claim-len
+           end-perform.
+
+           if claim-len = 0 or claim-len > 5 or
+               1 + claim-len > input-rec-len
+             display "** ROUTE " route-seq
+                 " ERROR - CLAIMED DISTANCE FIELD MALFORMED **"
+             move 1 to route-error
+             move 1 to done
+             go to parse-claimed-exit
+           end-if.
+
+           move '     ' to claimed-distance.
+           move input-line(1:claim-len) to claimed-distance.
+           add claim-len to idx.
+           add 1 to idx.
+
+       parse-claimed-exit.
+           exit.
 
        read-command.
+           if idx > input-rec-len
+             move 1 to done
+             go to read-command-exit
+           end-if.
+
            move input-line(idx:1) to lr.
-           if lr <> "R" and lr <> "L" then
+
+           if lr <> "R" and lr <> "L"
+             display "** ROUTE " route-seq
+                 " ERROR - INVALID CHARACTER '" lr
+                 "' AT POSITION " idx " **"
+             move 1 to route-error
              move 1 to done
+             go to read-command-exit
            end-if.
+
            add 1 to idx.
            move 0 to len.
-           perform until input-line(idx + len:1) = "," or
+           perform until idx + len > input-rec-len or
+                         input-line(idx + len:1) = "," or
                          input-line(idx + len:1) = " "
              add 1 to len
            end-perform.
-           move '   ' to distance.
+
+           if len > 4
+             display "** ROUTE " route-seq
+                 " ERROR - DISTANCE TOO LONG AT POS " idx " **"
+             move 1 to route-error
+             move 1 to done
+             go to read-command-exit
+           end-if.
+
+           move '    ' to distance.
            move input-line(idx:len) to distance.
            add len to idx.
            add 2 to idx.
 
+       read-command-exit.
+           exit.
+
        apply-command.
            if lr = "R" then
              add 1 to direction
@@ -72,6 +241,10 @@
              move 4 to direction
            end-if.
 
+           if audit-mode = "Y"
+             perform display-heading
+           end-if.
+
            perform distance times
              if direction = 1 then
                add 1 to y
@@ -85,4 +258,118 @@
              if direction = 4 then
                subtract 1 from x
              end-if
+             perform check-visited thru check-visited-exit
+           end-perform.
+
+       display-heading.
+           evaluate direction
+             when 1 move "N" to compass-letter
+             when 2 move "E" to compass-letter
+             when 3 move "S" to compass-letter
+             when 4 move "W" to compass-letter
+           end-evaluate.
+           display "ROUTE " route-seq " TURN " lr
+               " NOW FACING " compass-letter.
+
+       check-visited.
+           if first-repeat-found = 1
+             go to check-visited-exit
+           end-if.
+
+           move 0 to visited-found.
+           move x to visited-x.
+           move y to visited-y.
+
+           perform varying visited-idx from 1 by 1
+                   until visited-idx > visited-count
+             if visited-entry-x(visited-idx) = visited-x and
+                visited-entry-y(visited-idx) = visited-y
+               move 1 to visited-found
+               exit perform
+             end-if
            end-perform.
+
+           if visited-found = 1
+             move 1 to first-repeat-found
+             move function abs(visited-x) to visited-x
+             move function abs(visited-y) to visited-y
+             add visited-x to visited-y giving first-repeat-distance
+           else
+             if visited-count < 2000
+               add 1 to visited-count
+               move visited-x to visited-entry-x(visited-count)
+               move visited-y to visited-entry-y(visited-count)
+             end-if
+           end-if.
+
+       check-visited-exit.
+           exit.
+
+       reconcile-distance.
+           move function abs(total-distance - claimed-distance)
+               to reconcile-diff.
+           if reconcile-diff > distance-tolerance
+             display "** ROUTE " route-seq
+                 " RECONCILIATION MISMATCH - COMPUTED " total-distance
+                 " CLAIMED " claimed-distance " **"
+           end-if.
+
+       load-checkpoint.
+           open input checkpoint-file.
+           if ckpt-status = "00"
+             perform read-checkpoint-record
+             perform until ckpt-status <> "00"
+               if ckpt-route-seq = 9999
+                 move 0000 to resume-route-seq
+               else
+                 move ckpt-route-seq to resume-route-seq
+                 move ckpt-idx to resume-idx
+                 move ckpt-claimed to resume-claimed
+                 move rs-x to resume-x
+                 move rs-y to resume-y
+                 move rs-direction to resume-direction
+               end-if
+               perform read-checkpoint-record
+             end-perform
+             close checkpoint-file
+           end-if.
+
+           open output checkpoint-file.
+           close checkpoint-file.
+           open extend checkpoint-file.
+
+       read-checkpoint-record.
+           read checkpoint-file next record
+             at end continue
+           end-read.
+
+       maybe-write-checkpoint.
+           add 1 to ckpt-counter.
+           if ckpt-counter >= ckpt-interval
+             move 0 to ckpt-counter
+             move route-seq to ckpt-route-seq
+             move idx to ckpt-idx
+             move claimed-distance to ckpt-claimed
+             move x to rs-x
+             move y to rs-y
+             move direction to rs-direction
+             move distance to rs-distance
+             write checkpoint-record
+           end-if.
+
+       clear-checkpoint.
+           if audit-mode = "Y"
+             move 9999 to ckpt-route-seq
+             move 0000 to ckpt-idx
+             move 0000 to ckpt-claimed
+             move +000 to rs-x
+             move +000 to rs-y
+             move 0 to rs-direction
+             move 0000 to rs-distance
+             write checkpoint-record
+             close checkpoint-file
+           else
+             close checkpoint-file
+             open output checkpoint-file
+             close checkpoint-file
+           end-if.
