@@ -0,0 +1,107 @@
+       identification division.
+       program-id. 01aplot.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpoint-file assign to "CHKPTFL"
+           organization is line sequential
+           file status is ckpt-status.
+
+       data division.
+       file section.
+       fd checkpoint-file.
+           01 checkpoint-record.
+               05 ckpt-route-seq pic 9(4).
+               05 ckpt-idx       pic 9(4).
+               05 ckpt-claimed   pic 9(5).
+               copy routestp.
+
+       working-storage section.
+           01 ckpt-status pic XX value "  ".
+           01 more-records pic 9 value 1.
+           01 current-route pic 9(4) value 0000.
+           01 have-route pic 9 value 0.
+           01 plot-row pic S999.
+           01 plot-col pic S999.
+
+           01 plot-grid.
+               05 plot-line occurs 41 times indexed by plot-line-idx.
+                   10 plot-cell occurs 41 times
+                           indexed by plot-cell-idx
+                       pic X value ".".
+
+       procedure division.
+       main.
+           open input checkpoint-file.
+           if ckpt-status <> "00"
+             display "** NO CHECKPOINT TRAIL TO PLOT - "
+                 "RUN 01A WITH AUDIT-MODE=Y FIRST **"
+             go to main-exit
+           end-if.
+
+           perform read-plot-record.
+
+           perform until more-records = 0
+             if ckpt-route-seq = 9999
+               continue
+             else
+               if have-route = 0
+                 move ckpt-route-seq to current-route
+                 move 1 to have-route
+                 perform clear-grid
+               end-if
+
+               if ckpt-route-seq not = current-route
+                 perform render-grid
+                 move ckpt-route-seq to current-route
+                 perform clear-grid
+               end-if
+
+               perform plot-point
+             end-if
+
+             perform read-plot-record
+           end-perform.
+
+           if have-route = 1
+             perform render-grid
+           end-if.
+
+           close checkpoint-file.
+
+       main-exit.
+           stop run.
+
+       read-plot-record.
+           read checkpoint-file
+             at end move 0 to more-records
+           end-read.
+
+       clear-grid.
+           perform varying plot-line-idx from 1 by 1
+                   until plot-line-idx > 41
+             perform varying plot-cell-idx from 1 by 1
+                     until plot-cell-idx > 41
+               move "." to plot-cell(plot-line-idx, plot-cell-idx)
+             end-perform
+           end-perform.
+
+       plot-point.
+           compute plot-row = 21 - rs-y.
+           compute plot-col = rs-x + 21.
+
+           if plot-row >= 1 and plot-row <= 41 and
+              plot-col >= 1 and plot-col <= 41
+             move "*" to plot-cell(plot-row, plot-col)
+           end-if.
+
+           move "O" to plot-cell(21, 21).
+
+       render-grid.
+           display " ".
+           display "=== ROUTE " current-route " PLOT ===".
+           perform varying plot-line-idx from 1 by 1
+                   until plot-line-idx > 41
+             display plot-line(plot-line-idx)
+           end-perform.
